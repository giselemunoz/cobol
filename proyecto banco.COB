@@ -1,123 +1,1104 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-       * SPACIAL-NAME. DECIMAL-POINT is comma.
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-    *****************lineas de impresion*********
-       *01  lin-titulo.
-         * 03 filter pic x(30)value spaces.
-           03 filter pic x(19)value "Banco el corralito".
-           03 filter pic x(31)value spaces.
-       01  lin-suc.
-           03 filter pic x (33)value space.
-           03 filter pic x(10)value "Sucursal :".
-           03 l-suc pic z99.
-           03 filter pic x(34).
-       01  lin-titulo-planilla.
-           03 filter pic x(22)value spaces.
-           03 filter pic x(36)value "Lista de socio con saldo negativo".
-           03filter pic x(31)value spaces.
-       01  lin-titulo-socio.
-           03 filter pic x(06)value spaces.
-           03 filter pic x(10)value "Nro. socio".
-           03 filter pic x(6)value spaces.
-           03 filter pic x(17)value "Nombre y apellido".
-           03 filter pic x(8)value spaces.
-           03 filter pic x(3)value "DNI".
-           03 filter pic x(10)value spaces.
-           03 filter pic x(12)value "Saldo Deudor".
-           03 filter pic x(8)value spaces.
-       01  lin-detalle-datos.
-           03 filter pic x(06)value spaces.
-           03 l-socio pic z.zzz.zz9.
-           03 filter pic x(3)value spaces.
-           03 l-nombre pic(20).
-           03 filter pic x(3)value spaces.
-           03 l-dni pic zz.zzz.zz9.
-           03 filter pic x(3)value spaces.
-           03 l-saldo pic zzz.zzz.zz9,99.
-           03 filter pic x(5)value spaces.
-       01  lin-total.
-            03 filter pic x(41)value spaces.
-            03 filter pic x(14)value "Total de Deuda".
-            03 l-acum-saldo pic zzz.zzz.zzz.zz9,99.
-            03 filter pic (5)value space.
-  ****************** variable de entrada**************
-  ****************************************************
-       01   var-ingresos.
-            03 ing-suc pic 999.
-            03 ing-socio pic 9(10).
-            03 ing-nombre pic x(20).
-            03 ing-dni pic 9(8).
-            03 ing-saldo pic s9(9)v99.
-  ****************** variable de trabajo**************
-  ****************************************************
-       01  acum pic s9(12)v99.
-
-
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      ***************************************************
-      ******************** programa principal***************
-      ******************************************************
-           PERFORM INICIO.
-           PERFORM INGRESO-SOCIO.
-           PERFORM UNTIL ing-socio= ZERO
-               PERFORM INGRESO-RESTO
-               PERFORM PROCESO-DATOS
-               PERFORM INGRESO-SOCIO
-           END-PERFORM.
-           PERFORM FIN.
-           STOP RUN.
-           INICIO.
-           PERFORM ENCABEZADO.
-           move zeros to acum.
-           ENCABEZADO
-           PERFORM INGRESO-SUC.
-           PERFORM IMPRIMO-ENCABEZADO.
-           INGRESO-SUC.
-           PERFORM TRAIGO-SUC.
-           PERFORM UNTIL ing-suc >= 1 AND ing-suc <= 100
-               display "Error, nuemro entre 1 y 100"
-               PERFORM TAIGO-SUC.
-               END-PERFORM.
-           TRAIGO-SUC.
-           display "Ingrese el nro. de sucursal (1-100)"
-           accept ing-suc.
-           IMPRIMO-ENCABEZADO.
-           move ing-suc to l-suc
-           display lin-titulo.
-           display lin-suc.
-           display lin-titulo-planilla.
-           display lin-titulo-socio.
-           INGRESO-SOCIO.
-           PERFORM TRAIGO-SOCIO.
-           PERFORM UNTIL ing-socio >= 0
-               display "Error, nuemero positivo"
-               PERFORM TAIGO-SOCIO.
-               END-PERFORM.
-           TRAIGO-SOCIO.
-           display "Ingrese el nro. de socio(>0) y por fin ingrese cero"
-           accept ing-socio
-
-
-
-      ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:     Sistemas - Banco el Corralito
+      * Installation: Casa Central
+      * Date-Written: 2019-04-02
+      * Date-Compiled:
+      * Purpose:    Listado de socios con saldo negativo por sucursal,
+      *             con carga desde archivo maestro, banda de mora,
+      *             interes punitorio, extracto para gestion de cobranza
+      *             y conciliacion contra un total de control.
+      * Tectonics:  cobc -x "proyecto banco.COB"
+      ******************************************************************
+      * MODIFICACIONES
+      * ---------------------------------------------------------------
+      * 2019-04-02  jm  Version inicial (alta manual de socios).
+      * 2026-08-08  jm  Carga por lote desde maestro SOCIOS, listado
+      *                 impreso paginado, corrida de todas las
+      *                 sucursales, validacion de DNI y duplicados,
+      *                 interes punitorio, bandas de mora, extracto
+      *                 para cobranzas, checkpoint/retoma, log de
+      *                 excepciones y conciliacion contra control.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. BCOSOC01.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT SOCIOS-FILE ASSIGN TO "SOCIOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-CLAVE
+               FILE STATUS IS WS-FS-SOCIOS.
+
+           SELECT REPORTE-FILE ASSIGN TO "REPORTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORTE.
+
+           SELECT EXTRACTO-FILE ASSIGN TO "EXTRACTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTRACTO.
+
+           SELECT EXCEPCION-FILE ASSIGN TO "EXCEPCION"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPCION.
+
+           SELECT BANDAS-FILE ASSIGN TO "BANDAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BANDAS.
+
+           SELECT BANDAS-ORDEN ASSIGN TO "BANDORD".
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-CLAVE
+               FILE STATUS IS WS-FS-CHECKPT.
+
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CT-SUC
+               FILE STATUS IS WS-FS-CONTROL.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+      * MAESTRO DE SOCIOS (alta por lote, req. carga masiva)
+       FD  SOCIOS-FILE.
+       01  SOCIO-REC.
+           05 SM-CLAVE.
+              10 SM-SUC          PIC 9(03).
+              10 SM-SOCIO        PIC 9(10).
+           05 SM-NOMBRE          PIC X(20).
+           05 SM-DNI             PIC 9(08).
+           05 SM-SALDO           PIC S9(09)V99.
+           05 SM-FEC-VENC        PIC 9(08).
+           05 FILLER             PIC X(10).
+
+      * LISTADO IMPRESO (reemplaza los DISPLAY por un archivo real)
+       FD  REPORTE-FILE.
+       01  REPORTE-REC           PIC X(90).
+
+      * EXTRACTO PARA EL SISTEMA DE COBRANZAS
+       FD  EXTRACTO-FILE.
+       01  EXTRACTO-REC.
+           05 EX-SUC             PIC 9(03).
+           05 EX-SOCIO           PIC 9(10).
+           05 EX-NOMBRE          PIC X(20).
+           05 EX-DNI             PIC 9(08).
+           05 EX-SALDO           PIC S9(09)V99.
+           05 EX-SALDO-PROY      PIC S9(09)V99.
+
+      * LOG DE EXCEPCIONES (entradas rechazadas)
+       FD  EXCEPCION-FILE.
+       01  EXCEPCION-REC.
+           05 EXC-FECHA          PIC 9(08).
+           05 EXC-HORA           PIC 9(08).
+           05 EXC-CAMPO          PIC X(12).
+           05 EXC-VALOR          PIC X(15).
+           05 EXC-DETALLE        PIC X(40).
+
+      * ARCHIVO DE TRABAJO PARA ARMAR LAS BANDAS DE MORA
+       FD  BANDAS-FILE.
+       01  BANDA-REC.
+           05 WB-BANDA           PIC 9(01).
+           05 WB-SOCIO           PIC 9(10).
+           05 WB-NOMBRE          PIC X(20).
+           05 WB-DNI             PIC 9(08).
+           05 WB-SALDO           PIC S9(09)V99.
+           05 WB-SALDO-PROY      PIC S9(09)V99.
+
+      * ORDENAMIENTO DE BANDAS-FILE POR NRO. DE BANDA PARA IMPRIMIR
+      * EN UNA SOLA PASADA (banda mas antigua primero)
+       SD  BANDAS-ORDEN.
+       01  BANDA-ORDEN-REC.
+           05 SB-BANDA           PIC 9(01).
+           05 SB-SOCIO           PIC 9(10).
+           05 SB-NOMBRE          PIC X(20).
+           05 SB-DNI             PIC 9(08).
+           05 SB-SALDO           PIC S9(09)V99.
+           05 SB-SALDO-PROY      PIC S9(09)V99.
+
+      * CHECKPOINT DE SOCIOS YA INGRESADOS (retoma de sucursal)
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CK-CLAVE.
+              10 CK-SUC          PIC 9(03).
+              10 CK-SOCIO        PIC 9(10).
+           05 CK-NOMBRE          PIC X(20).
+           05 CK-DNI             PIC 9(08).
+           05 CK-SALDO           PIC S9(09)V99.
+           05 CK-FEC-VENC        PIC 9(08).
+
+      * TOTAL DE CONTROL INDEPENDIENTE POR SUCURSAL
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           05 CT-SUC             PIC 9(03).
+           05 CT-TOTAL           PIC S9(12)V99.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+    *****************lineas de impresion*********
+       01  lin-titulo.
+           03 filler pic x(19) value "Banco el corralito".
+           03 filler pic x(41) value spaces.
+           03 filler pic x(08) value "Pagina:".
+           03 l-pagina pic z(4)9.
+           03 filler pic x(09) value spaces.
+       01  lin-suc.
+           03 filler pic x(33) value spaces.
+           03 filler pic x(10) value "Sucursal :".
+           03 l-suc pic z99.
+           03 filler pic x(34) value spaces.
+       01  lin-titulo-planilla.
+           03 filler pic x(22) value spaces.
+           03 filler pic x(36) value
+                  "Lista de socio con saldo negativo".
+           03 filler pic x(22) value spaces.
+       01  lin-titulo-socio.
+           03 filler pic x(06) value spaces.
+           03 filler pic x(10) value "Nro. socio".
+           03 filler pic x(6) value spaces.
+           03 filler pic x(17) value "Nombre y apellido".
+           03 filler pic x(5) value spaces.
+           03 filler pic x(3) value "DNI".
+           03 filler pic x(8) value spaces.
+           03 filler pic x(12) value "Saldo Deudor".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(16) value "Saldo Proyectado".
+       01  lin-detalle-datos.
+           03 filler pic x(06) value spaces.
+           03 l-socio pic z.zzz.zzz.zz9.
+           03 filler pic x(3) value spaces.
+           03 l-nombre pic x(20).
+           03 filler pic x(3) value spaces.
+           03 l-dni pic zz.zzz.zz9.
+           03 filler pic x(3) value spaces.
+           03 l-saldo pic zzz.zzz.zz9,99.
+           03 filler pic x(4) value spaces.
+           03 l-saldo-proy pic zzz.zzz.zz9,99.
+       01  lin-banda-titulo.
+           03 filler pic x(06) value spaces.
+           03 filler pic x(16) value "Mora ".
+           03 l-banda-desc pic x(20).
+       01  lin-banda-vacia.
+           03 filler pic x(10) value spaces.
+           03 filler pic x(30) value
+                  "(sin socios en este rango)".
+       01  lin-banda-subtotal.
+           03 filler pic x(10) value spaces.
+           03 filler pic x(21) value "Subtotal de la banda".
+           03 l-banda-subt pic zz.zzz.zzz.zz9,99.
+       01  lin-total.
+           03 filler pic x(41) value spaces.
+           03 filler pic x(14) value "Total de Deuda".
+           03 l-acum-saldo pic zzz.zzz.zzz.zz9,99.
+           03 filler pic x(5) value spaces.
+       01  lin-control.
+           03 filler pic x(06) value spaces.
+           03 filler pic x(20) value "Conciliacion".
+           03 filler pic x(02) value ":".
+           03 l-control-msj pic x(45).
+       01  lin-general-titulo.
+           03 filler pic x(20) value spaces.
+           03 filler pic x(40) value
+                  "Total de deuda consolidado - Banco".
+           03 filler pic x(20) value spaces.
+       01  lin-general-total.
+           03 filler pic x(35) value spaces.
+           03 filler pic x(20) value "Total de Deuda Banco".
+           03 l-acum-general pic zzzz.zzz.zzz.zz9,99.
+    ****************** variable de entrada**************
+    ****************************************************
+       01   var-ingresos.
+            03 ing-suc pic 999.
+            03 ing-socio pic 9(10).
+            03 ing-nombre pic x(20).
+            03 ing-dni pic 9(8).
+            03 ing-saldo pic s9(9)v99.
+            03 ing-fec-venc pic 9(8).
+    ****************** variable de trabajo**************
+    ****************************************************
+       01  acum pic s9(12)v99.
+       01  acum-general pic s9(13)v99.
+
+       01  ws-estados-archivo.
+           03 ws-fs-socios      pic x(02).
+           03 ws-fs-reporte     pic x(02).
+           03 ws-fs-extracto    pic x(02).
+           03 ws-fs-excepcion   pic x(02).
+           03 ws-fs-bandas      pic x(02).
+           03 ws-fs-checkpt     pic x(02).
+           03 ws-fs-control     pic x(02).
+
+       01  ws-switches.
+           03 ws-sw-modo-carga     pic x(01) value "M".
+              88 ws-modo-batch          value "B".
+              88 ws-modo-manual         value "M".
+           03 ws-sw-alcance        pic x(01) value "U".
+              88 ws-todas-sucursales    value "T".
+              88 ws-una-sucursal        value "U".
+           03 ws-sw-retoma         pic x(01) value "N".
+              88 ws-retomar-sucursal    value "S".
+           03 ws-sw-eof-socios     pic x(01) value "N".
+              88 ws-eof-socios          value "S".
+           03 ws-sw-fin-suc-batch  pic x(01) value "N".
+              88 ws-fin-suc-batch       value "S".
+           03 ws-sw-eof-checkpt    pic x(01) value "N".
+              88 ws-eof-checkpt         value "S".
+           03 ws-sw-eof-bandas     pic x(01) value "N".
+              88 ws-eof-bandas          value "S".
+           03 ws-sw-dni            pic x(01) value "N".
+              88 ws-dni-valido          value "S".
+           03 ws-sw-socio-dup      pic x(01) value "N".
+              88 ws-socio-duplicado     value "S".
+           03 ws-sw-control-disp   pic x(01) value "N".
+              88 ws-control-disponible  value "S".
+           03 ws-sw-chk-consumido  pic x(01) value "N".
+              88 ws-checkpt-consumido   value "S".
+
+       01  ws-fecha-hora.
+           03 ws-fecha-hoy      pic 9(08).
+
+       01  ws-interes.
+           03 ws-dias-atraso    pic s9(05) comp.
+           03 ws-tasa-diaria    pic v9(6) value ,000548.
+           03 ws-saldo-proy     pic s9(09)v99.
+
+       01  ws-tabla-bandas.
+           03 ws-banda occurs 4 times indexed by ws-ix-banda.
+              05 ws-banda-desc    pic x(20).
+              05 ws-banda-cant    pic 9(05) comp.
+              05 ws-banda-acum    pic s9(11)v99.
+
+       01  ws-vistos.
+           03 ws-max-vistos     pic 9(05) comp value 2000.
+           03 ws-cant-vistos    pic 9(05) comp value zero.
+           03 ws-visto occurs 2000 times indexed by ws-ix-visto
+                       pic 9(10).
+
+      * socios cuyo checkpoint fue efectivamente releido y reprocesado
+      * en esta corrida (via 3410-LEER-CHECKPOINT), separado de
+      * ws-visto porque ws-visto tambien se llena con altas nuevas y
+      * con cargas de lote que nada tienen que ver con un retomo.
+       01  ws-consumidos.
+           03 ws-max-consumidos pic 9(05) comp value 2000.
+           03 ws-cant-consumidos pic 9(05) comp value zero.
+           03 ws-consumido occurs 2000 times indexed by ws-ix-consum
+                       pic 9(10).
+
+       01  ws-varias.
+           03 ws-suc-idx        pic 999.
+           03 ws-suc-retoma     pic 999.
+           03 ws-linea-cont     pic 9(03) comp value 99.
+           03 ws-max-lineas     pic 9(03) comp value 55.
+           03 ws-pagina         pic 9(05) comp value zero.
+           03 ws-total-control  pic s9(12)v99.
+           03 ws-diferencia     pic s9(12)v99.
+           03 ws-dif-edit       pic z(11)9,99.
+
+       01  ws-exc-campos.
+           03 ws-exc-fecha      pic 9(08).
+           03 ws-exc-hora       pic 9(08).
+           03 ws-exc-campo      pic x(12).
+           03 ws-exc-valor      pic x(15).
+           03 ws-exc-valor-num  pic z(14)9.
+           03 ws-exc-detalle    pic x(40).
+
+       01  ws-respuesta.
+           03 ws-resp-modo      pic x(01).
+           03 ws-resp-alcance   pic x(01).
+           03 ws-resp-retoma    pic x(01).
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      ******************************************************************
+      * 0000-MAINLINE - programa principal
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-SELECCIONAR-MODO THRU 2000-EXIT.
+           IF ws-todas-sucursales
+               PERFORM 2500-PROCESAR-TODAS THRU 2500-EXIT
+           ELSE
+               PERFORM 2600-PROCESAR-UNA-SUC THRU 2600-EXIT
+           END-IF.
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT.
+           STOP RUN.
+      ******************************************************************
+      * 1000-INICIALIZAR - apertura de archivos y variables globales
+      ******************************************************************
+       1000-INICIALIZAR.
+           MOVE ZEROS TO acum-general.
+           MOVE ZERO TO ws-pagina.
+           ACCEPT ws-fecha-hoy FROM DATE YYYYMMDD.
+           OPEN INPUT  SOCIOS-FILE.
+           IF WS-FS-SOCIOS NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir el maestro de socios "
+                       "- file status " WS-FS-SOCIOS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORTE-FILE.
+           IF WS-FS-REPORTE NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir el archivo de reporte "
+                       "- file status " WS-FS-REPORTE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXTRACTO-FILE.
+           IF WS-FS-EXTRACTO NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir el extracto de "
+                       "cobranzas - file status " WS-FS-EXTRACTO
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPCION-FILE.
+           IF WS-FS-EXCEPCION NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir el log de excepciones "
+                       "- file status " WS-FS-EXCEPCION
+               STOP RUN
+           END-IF.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-FS-CHECKPT = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           OPEN I-O CONTROL-FILE.
+           IF WS-FS-CONTROL = "35"
+               OPEN OUTPUT CONTROL-FILE
+               CLOSE CONTROL-FILE
+               OPEN I-O CONTROL-FILE
+           END-IF.
+           PERFORM 1100-INICIALIZAR-BANDAS THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-INICIALIZAR-BANDAS.
+           MOVE "Mas de 90 dias"       TO ws-banda-desc(1).
+           MOVE "Entre 61 y 90 dias"   TO ws-banda-desc(2).
+           MOVE "Entre 31 y 60 dias"   TO ws-banda-desc(3).
+           MOVE "Hasta 30 dias"        TO ws-banda-desc(4).
+       1100-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-SELECCIONAR-MODO - eleccion de carga batch/manual,
+      * una sucursal o todas, y retoma de una sucursal interrumpida
+      ******************************************************************
+       2000-SELECCIONAR-MODO.
+           DISPLAY "Carga (B)atch desde maestro o (M)anual ?".
+           ACCEPT ws-resp-modo.
+           IF ws-resp-modo = "B" OR ws-resp-modo = "b"
+               SET ws-modo-batch TO TRUE
+           ELSE
+               SET ws-modo-manual TO TRUE
+           END-IF.
+           DISPLAY "Procesar (T)odas las sucursales o (U)na sola ?".
+           ACCEPT ws-resp-alcance.
+           IF ws-resp-alcance = "T" OR ws-resp-alcance = "t"
+               SET ws-todas-sucursales TO TRUE
+           ELSE
+               SET ws-una-sucursal TO TRUE
+           END-IF.
+           IF ws-una-sucursal
+               DISPLAY "Retomar una sucursal interrumpida (S/N) ?"
+               ACCEPT ws-resp-retoma
+               IF ws-resp-retoma = "S" OR ws-resp-retoma = "s"
+                   SET ws-retomar-sucursal TO TRUE
+                   DISPLAY "Ingrese el numero de sucursal a retomar"
+                   ACCEPT ws-suc-retoma
+               END-IF
+           ELSE
+      * todas las sucursales se leen siempre del maestro: cargar
+      * 100 sucursales a mano no es una opcion real
+               SET ws-modo-batch TO TRUE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2500 - corrida de todas las sucursales con total consolidado
+      ******************************************************************
+       2500-PROCESAR-TODAS.
+           PERFORM 2510-PROCESAR-INDICE THRU 2510-EXIT
+               VARYING ws-suc-idx FROM 1 BY 1
+               UNTIL ws-suc-idx > 100.
+           PERFORM 7000-IMPRIMIR-TOTAL-GENERAL THRU 7000-EXIT.
+       2500-EXIT.
+           EXIT.
+
+       2510-PROCESAR-INDICE.
+           MOVE ws-suc-idx TO ing-suc.
+           PERFORM 2600-PROCESAR-UNA-SUC THRU 2600-EXIT.
+       2510-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2600 - procesamiento completo de una sucursal
+      ******************************************************************
+       2600-PROCESAR-UNA-SUC.
+           MOVE ZEROS TO acum.
+           MOVE ZERO TO ws-cant-vistos.
+           MOVE ZERO TO ws-cant-consumidos.
+           PERFORM 2620-INICIALIZAR-TABLA-BANDAS THRU 2620-EXIT.
+           MOVE "N" TO ws-sw-eof-bandas.
+           OPEN OUTPUT BANDAS-FILE.
+           IF WS-FS-BANDAS NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir el archivo de bandas "
+                       "de mora - file status " WS-FS-BANDAS
+               STOP RUN
+           END-IF.
+           PERFORM 2610-INGRESO-SUC THRU 2610-EXIT.
+           PERFORM 2630-OBTENER-CONTROL THRU 2630-EXIT.
+           IF ws-retomar-sucursal
+               PERFORM 3400-RECUPERAR-CHECKPOINT THRU 3400-EXIT
+           END-IF.
+           PERFORM 5000-IMPRIMO-ENCABEZADO THRU 5000-EXIT.
+           PERFORM 3000-INGRESO-SOCIOS THRU 3000-EXIT.
+           PERFORM 6000-FIN-SUCURSAL THRU 6000-EXIT.
+       2600-EXIT.
+           EXIT.
+
+       2610-INGRESO-SUC.
+           IF ws-todas-sucursales
+               GO TO 2610-EXIT
+           END-IF.
+           IF ws-retomar-sucursal
+               MOVE ws-suc-retoma TO ing-suc
+               GO TO 2610-EXIT
+           END-IF.
+           PERFORM 2611-TRAIGO-SUC THRU 2611-EXIT.
+       2610-EXIT.
+           EXIT.
+
+       2611-TRAIGO-SUC.
+           DISPLAY "Ingrese el nro. de sucursal (1-100)".
+           ACCEPT ing-suc.
+           IF ing-suc < 1 OR ing-suc > 100
+               DISPLAY "Error, numero entre 1 y 100"
+               MOVE "SUCURSAL"     TO ws-exc-campo
+               MOVE ing-suc        TO ws-exc-valor-num
+               MOVE ws-exc-valor-num TO ws-exc-valor
+               MOVE "Sucursal fuera de rango 1-100"
+                                   TO ws-exc-detalle
+               PERFORM 8000-REGISTRAR-EXCEPCION THRU 8000-EXIT
+               GO TO 2611-TRAIGO-SUC
+           END-IF.
+       2611-EXIT.
+           EXIT.
+
+       2620-INICIALIZAR-TABLA-BANDAS.
+           PERFORM 2621-LIMPIAR-BANDA THRU 2621-EXIT
+               VARYING ws-ix-banda FROM 1 BY 1
+               UNTIL ws-ix-banda > 4.
+       2620-EXIT.
+           EXIT.
+
+       2621-LIMPIAR-BANDA.
+           MOVE ZERO TO ws-banda-cant(ws-ix-banda).
+           MOVE ZERO TO ws-banda-acum(ws-ix-banda).
+       2621-EXIT.
+           EXIT.
+
+       2630-OBTENER-CONTROL.
+           MOVE "N" TO ws-sw-control-disp.
+           MOVE ing-suc TO CT-SUC.
+           READ CONTROL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO ws-sw-control-disp
+                   MOVE CT-TOTAL TO ws-total-control
+           END-READ.
+           IF NOT ws-control-disponible AND ws-una-sucursal
+               DISPLAY "Total de control de la sucursal (0=ninguno)"
+               ACCEPT ws-total-control
+               IF ws-total-control NOT = ZERO
+                   MOVE "S" TO ws-sw-control-disp
+               END-IF
+           END-IF.
+       2630-EXIT.
+           EXIT.
+      ******************************************************************
+      * 3000 - alta de socios: por lote (maestro) o manual (fallback)
+      ******************************************************************
+       3000-INGRESO-SOCIOS.
+           IF ws-modo-batch
+               PERFORM 3100-CARGA-BATCH THRU 3100-EXIT
+           ELSE
+               PERFORM 3200-CARGA-MANUAL THRU 3200-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-CARGA-BATCH.
+           MOVE "N" TO ws-sw-eof-socios.
+           MOVE "N" TO ws-sw-fin-suc-batch.
+           MOVE ing-suc TO SM-SUC.
+           MOVE ZERO TO SM-SOCIO.
+           START SOCIOS-FILE KEY IS >= SM-CLAVE
+               INVALID KEY SET ws-eof-socios TO TRUE
+           END-START.
+           IF NOT ws-eof-socios
+               PERFORM 3110-LEER-SOCIO-BATCH THRU 3110-EXIT
+                   UNTIL ws-eof-socios OR ws-fin-suc-batch
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3110-LEER-SOCIO-BATCH.
+           READ SOCIOS-FILE NEXT RECORD
+               AT END
+                   SET ws-eof-socios TO TRUE
+               NOT AT END
+                   IF SM-SUC NOT = ing-suc
+                       SET ws-fin-suc-batch TO TRUE
+                   ELSE
+                       MOVE SM-SOCIO       TO ing-socio
+                       MOVE SM-NOMBRE      TO ing-nombre
+                       MOVE SM-DNI         TO ing-dni
+                       MOVE SM-SALDO       TO ing-saldo
+                       MOVE SM-FEC-VENC    TO ing-fec-venc
+                       PERFORM 3221-VALIDAR-DUPLICADO THRU 3221-EXIT
+                       IF NOT ws-socio-duplicado
+                           PERFORM 4000-PROCESO-DATOS THRU 4000-EXIT
+                           PERFORM 3223-MARCAR-VISTO THRU 3223-EXIT
+                       END-IF
+                   END-IF
+           END-READ.
+       3110-EXIT.
+           EXIT.
+
+       3200-CARGA-MANUAL.
+           PERFORM 3210-TRAIGO-SOCIO THRU 3210-EXIT.
+           PERFORM 3250-CICLO-MANUAL THRU 3250-EXIT
+               UNTIL ing-socio = ZERO.
+       3200-EXIT.
+           EXIT.
+
+       3250-CICLO-MANUAL.
+           PERFORM 4000-PROCESO-DATOS THRU 4000-EXIT.
+           PERFORM 3300-GRABAR-CHECKPOINT THRU 3300-EXIT.
+           PERFORM 3223-MARCAR-VISTO THRU 3223-EXIT.
+           PERFORM 3210-TRAIGO-SOCIO THRU 3210-EXIT.
+       3250-EXIT.
+           EXIT.
+
+       3210-TRAIGO-SOCIO.
+           DISPLAY "Ingrese nro. de socio (>0) o cero para terminar".
+           ACCEPT ing-socio.
+           IF ing-socio = ZERO
+               GO TO 3210-EXIT
+           END-IF.
+           PERFORM 3221-VALIDAR-DUPLICADO THRU 3221-EXIT.
+           IF ws-socio-duplicado
+               DISPLAY "Error, socio ya ingresado en esta sucursal"
+               MOVE "SOCIO"        TO ws-exc-campo
+               MOVE ing-socio      TO ws-exc-valor-num
+               MOVE ws-exc-valor-num TO ws-exc-valor
+               MOVE "Socio duplicado en la sucursal"
+                                   TO ws-exc-detalle
+               PERFORM 8000-REGISTRAR-EXCEPCION THRU 8000-EXIT
+               GO TO 3210-TRAIGO-SOCIO
+           END-IF.
+           DISPLAY "Ingrese nombre y apellido".
+           ACCEPT ing-nombre.
+           PERFORM 3222-TRAIGO-DNI THRU 3222-EXIT.
+           DISPLAY "Ingrese saldo (negativo si el socio es deudor)".
+           ACCEPT ing-saldo.
+           DISPLAY "Ingrese fecha de vencimiento AAAAMMDD (0=ninguna)".
+           ACCEPT ing-fec-venc.
+       3210-EXIT.
+           EXIT.
+
+       3221-VALIDAR-DUPLICADO.
+           MOVE "N" TO ws-sw-socio-dup.
+           IF ws-cant-vistos > ZERO
+               PERFORM 3221-BUSCAR-VISTO THRU 3221-BUSCAR-EXIT
+                   VARYING ws-ix-visto FROM 1 BY 1
+                   UNTIL ws-ix-visto > ws-cant-vistos
+                       OR ws-socio-duplicado
+           END-IF.
+       3221-EXIT.
+           EXIT.
+
+       3221-BUSCAR-VISTO.
+           IF ws-visto(ws-ix-visto) = ing-socio
+               MOVE "S" TO ws-sw-socio-dup
+           END-IF.
+       3221-BUSCAR-EXIT.
+           EXIT.
+
+       3222-TRAIGO-DNI.
+           DISPLAY "Ingrese DNI (7 u 8 digitos)".
+           ACCEPT ing-dni.
+           PERFORM 3224-VALIDAR-DNI THRU 3224-EXIT.
+           IF NOT ws-dni-valido
+               DISPLAY "Error, DNI invalido, debe tener 7 u 8 digitos"
+               MOVE "DNI"          TO ws-exc-campo
+               MOVE ing-dni        TO ws-exc-valor-num
+               MOVE ws-exc-valor-num TO ws-exc-valor
+               MOVE "DNI fuera de formato 7-8 digitos"
+                                   TO ws-exc-detalle
+               PERFORM 8000-REGISTRAR-EXCEPCION THRU 8000-EXIT
+               GO TO 3222-TRAIGO-DNI
+           END-IF.
+       3222-EXIT.
+           EXIT.
+
+       3224-VALIDAR-DNI.
+           MOVE "N" TO ws-sw-dni.
+           IF ing-dni >= 1000000 AND ing-dni <= 99999999
+               MOVE "S" TO ws-sw-dni
+           END-IF.
+       3224-EXIT.
+           EXIT.
+
+       3223-MARCAR-VISTO.
+           IF ws-cant-vistos < ws-max-vistos
+               ADD 1 TO ws-cant-vistos
+               MOVE ing-socio TO ws-visto(ws-cant-vistos)
+           ELSE
+               MOVE "SOCIO"        TO ws-exc-campo
+               MOVE ing-socio      TO ws-exc-valor-num
+               MOVE ws-exc-valor-num TO ws-exc-valor
+               MOVE "Tabla de vistos llena (sin control)"
+                                   TO ws-exc-detalle
+               PERFORM 8000-REGISTRAR-EXCEPCION THRU 8000-EXIT
+           END-IF.
+       3223-EXIT.
+           EXIT.
+      ******************************************************************
+      * 3300/3400 - checkpoint de la sucursal para permitir retomarla
+      ******************************************************************
+       3300-GRABAR-CHECKPOINT.
+           MOVE ing-suc      TO CK-SUC.
+           MOVE ing-socio    TO CK-SOCIO.
+           MOVE ing-nombre   TO CK-NOMBRE.
+           MOVE ing-dni      TO CK-DNI.
+           MOVE ing-saldo    TO CK-SALDO.
+           MOVE ing-fec-venc TO CK-FEC-VENC.
+           WRITE CHECKPOINT-REC
+               INVALID KEY REWRITE CHECKPOINT-REC
+           END-WRITE.
+       3300-EXIT.
+           EXIT.
+
+       3400-RECUPERAR-CHECKPOINT.
+           MOVE "N" TO ws-sw-eof-checkpt.
+           MOVE ing-suc TO CK-SUC.
+           MOVE ZERO TO CK-SOCIO.
+           START CHECKPOINT-FILE KEY IS >= CK-CLAVE
+               INVALID KEY SET ws-eof-checkpt TO TRUE
+           END-START.
+           IF NOT ws-eof-checkpt
+               PERFORM 3410-LEER-CHECKPOINT THRU 3410-EXIT
+                   UNTIL ws-eof-checkpt OR CK-SUC NOT = ing-suc
+           END-IF.
+       3400-EXIT.
+           EXIT.
+
+       3410-LEER-CHECKPOINT.
+           READ CHECKPOINT-FILE NEXT RECORD
+               AT END
+                   SET ws-eof-checkpt TO TRUE
+               NOT AT END
+                   IF CK-SUC = ing-suc
+                       MOVE CK-SOCIO       TO ing-socio
+                       MOVE CK-NOMBRE      TO ing-nombre
+                       MOVE CK-DNI         TO ing-dni
+                       MOVE CK-SALDO       TO ing-saldo
+                       MOVE CK-FEC-VENC    TO ing-fec-venc
+                       PERFORM 4000-PROCESO-DATOS THRU 4000-EXIT
+                       PERFORM 3223-MARCAR-VISTO THRU 3223-EXIT
+                       PERFORM 3420-MARCAR-CONSUMIDO THRU 3420-EXIT
+                   END-IF
+           END-READ.
+       3410-EXIT.
+           EXIT.
+
+       3420-MARCAR-CONSUMIDO.
+           IF ws-cant-consumidos < ws-max-consumidos
+               ADD 1 TO ws-cant-consumidos
+               MOVE CK-SOCIO TO ws-consumido(ws-cant-consumidos)
+           ELSE
+               MOVE "SOCIO"        TO ws-exc-campo
+               MOVE CK-SOCIO       TO ws-exc-valor-num
+               MOVE ws-exc-valor-num TO ws-exc-valor
+               MOVE "Tabla de consumidos llena (sin control)"
+                                   TO ws-exc-detalle
+               PERFORM 8000-REGISTRAR-EXCEPCION THRU 8000-EXIT
+           END-IF.
+       3420-EXIT.
+           EXIT.
+      ******************************************************************
+      * 4000-PROCESO-DATOS - por cada socio leido (lote o manual)
+      ******************************************************************
+       4000-PROCESO-DATOS.
+           PERFORM 4100-CALCULAR-INTERES THRU 4100-EXIT.
+           IF ing-saldo < ZERO
+               COMPUTE acum = acum - ing-saldo
+               PERFORM 4200-DETERMINAR-BANDA THRU 4200-EXIT
+               PERFORM 4300-ACUMULAR-BANDA THRU 4300-EXIT
+               PERFORM 4400-GRABAR-BANDA THRU 4400-EXIT
+               PERFORM 4500-ESCRIBIR-EXTRACTO THRU 4500-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-CALCULAR-INTERES.
+           MOVE ZERO TO ws-dias-atraso.
+           MOVE ing-saldo TO ws-saldo-proy.
+           IF ing-saldo < ZERO AND ing-fec-venc NOT = ZERO
+               COMPUTE ws-dias-atraso =
+                   FUNCTION INTEGER-OF-DATE(ws-fecha-hoy)
+                   - FUNCTION INTEGER-OF-DATE(ing-fec-venc)
+               IF ws-dias-atraso < ZERO
+                   MOVE ZERO TO ws-dias-atraso
+               END-IF
+               COMPUTE ws-saldo-proy ROUNDED =
+                   ing-saldo *
+                   (1 + (ws-tasa-diaria * ws-dias-atraso))
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+       4200-DETERMINAR-BANDA.
+           EVALUATE TRUE
+               WHEN ws-dias-atraso > 90
+                   MOVE 1 TO ws-ix-banda
+               WHEN ws-dias-atraso > 60
+                   MOVE 2 TO ws-ix-banda
+               WHEN ws-dias-atraso > 30
+                   MOVE 3 TO ws-ix-banda
+               WHEN OTHER
+                   MOVE 4 TO ws-ix-banda
+           END-EVALUATE.
+       4200-EXIT.
+           EXIT.
+
+       4300-ACUMULAR-BANDA.
+           ADD 1 TO ws-banda-cant(ws-ix-banda).
+           COMPUTE ws-banda-acum(ws-ix-banda) =
+               ws-banda-acum(ws-ix-banda) - ing-saldo.
+       4300-EXIT.
+           EXIT.
+
+       4400-GRABAR-BANDA.
+           MOVE ws-ix-banda   TO WB-BANDA.
+           MOVE ing-socio     TO WB-SOCIO.
+           MOVE ing-nombre    TO WB-NOMBRE.
+           MOVE ing-dni       TO WB-DNI.
+           MOVE ing-saldo     TO WB-SALDO.
+           MOVE ws-saldo-proy TO WB-SALDO-PROY.
+           WRITE BANDA-REC.
+           PERFORM 8200-VERIFICAR-BANDAS THRU 8200-EXIT.
+       4400-EXIT.
+           EXIT.
+
+       4500-ESCRIBIR-EXTRACTO.
+           MOVE ing-suc       TO EX-SUC.
+           MOVE ing-socio     TO EX-SOCIO.
+           MOVE ing-nombre    TO EX-NOMBRE.
+           MOVE ing-dni       TO EX-DNI.
+           MOVE ing-saldo     TO EX-SALDO.
+           MOVE ws-saldo-proy TO EX-SALDO-PROY.
+           WRITE EXTRACTO-REC.
+           PERFORM 8300-VERIFICAR-EXTRACTO THRU 8300-EXIT.
+       4500-EXIT.
+           EXIT.
+      ******************************************************************
+      * 5000 - encabezado del listado impreso, con salto de pagina
+      ******************************************************************
+       5000-IMPRIMO-ENCABEZADO.
+           ADD 1 TO ws-pagina.
+           MOVE ws-pagina TO l-pagina.
+           MOVE ing-suc TO l-suc.
+           WRITE REPORTE-REC FROM lin-titulo
+               AFTER ADVANCING PAGE.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+           WRITE REPORTE-REC FROM lin-suc
+               AFTER ADVANCING 1 LINE.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+           WRITE REPORTE-REC FROM lin-titulo-planilla
+               AFTER ADVANCING 2 LINES.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+           WRITE REPORTE-REC FROM lin-titulo-socio
+               AFTER ADVANCING 2 LINES.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+           MOVE 6 TO ws-linea-cont.
+       5000-EXIT.
+           EXIT.
+
+       5100-CONTROLAR-SALTO-PAGINA.
+           IF ws-linea-cont >= ws-max-lineas
+               PERFORM 5000-IMPRIMO-ENCABEZADO THRU 5000-EXIT
+           END-IF.
+       5100-EXIT.
+           EXIT.
+      ******************************************************************
+      * 6000 - cierre de la sucursal: bandas, total y conciliacion
+      ******************************************************************
+       6000-FIN-SUCURSAL.
+           CLOSE BANDAS-FILE.
+           SORT BANDAS-ORDEN
+               ON ASCENDING KEY SB-BANDA
+               USING BANDAS-FILE
+               GIVING BANDAS-FILE.
+           IF ws-todas-sucursales
+               ADD acum TO acum-general
+           END-IF.
+           MOVE "N" TO ws-sw-eof-bandas.
+           OPEN INPUT BANDAS-FILE.
+           IF WS-FS-BANDAS = "00"
+               PERFORM 6101-LEER-BANDA THRU 6101-EXIT
+           ELSE
+               SET ws-eof-bandas TO TRUE
+           END-IF.
+           PERFORM 6100-IMPRIMIR-BANDA THRU 6100-EXIT
+               VARYING ws-ix-banda FROM 1 BY 1
+               UNTIL ws-ix-banda > 4.
+           CLOSE BANDAS-FILE.
+           PERFORM 6200-IMPRIMIR-TOTAL-SUC THRU 6200-EXIT.
+           PERFORM 6300-CONCILIAR-CONTROL THRU 6300-EXIT.
+           PERFORM 6400-LIMPIAR-CHECKPOINT THRU 6400-EXIT.
+       6000-EXIT.
+           EXIT.
+
+      * Recorre BANDAS-FILE (ya ordenado por banda) una sola vez;
+      * cada banda consume su propio tramo de registros contiguos.
+       6100-IMPRIMIR-BANDA.
+           PERFORM 5100-CONTROLAR-SALTO-PAGINA THRU 5100-EXIT.
+           MOVE ws-banda-desc(ws-ix-banda) TO l-banda-desc.
+           WRITE REPORTE-REC FROM lin-banda-titulo
+               AFTER ADVANCING 2 LINES.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+           ADD 2 TO ws-linea-cont.
+           IF ws-banda-cant(ws-ix-banda) > ZERO
+               PERFORM 6110-COPIAR-BANDA THRU 6110-EXIT
+                   UNTIL ws-eof-bandas OR WB-BANDA NOT = ws-ix-banda
+           ELSE
+               PERFORM 5100-CONTROLAR-SALTO-PAGINA THRU 5100-EXIT
+               WRITE REPORTE-REC FROM lin-banda-vacia
+                   AFTER ADVANCING 1 LINE
+               PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT
+               ADD 1 TO ws-linea-cont
+           END-IF.
+           PERFORM 5100-CONTROLAR-SALTO-PAGINA THRU 5100-EXIT.
+           MOVE ws-banda-acum(ws-ix-banda) TO l-banda-subt.
+           WRITE REPORTE-REC FROM lin-banda-subtotal
+               AFTER ADVANCING 1 LINE.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+           ADD 1 TO ws-linea-cont.
+       6100-EXIT.
+           EXIT.
+
+      * Lectura con "un registro de anticipo": el registro leido
+      * queda disponible para que 6100 decida si pertenece a la
+      * banda actual antes de imprimirlo.
+       6101-LEER-BANDA.
+           READ BANDAS-FILE
+               AT END
+                   SET ws-eof-bandas TO TRUE
+           END-READ.
+       6101-EXIT.
+           EXIT.
+
+       6110-COPIAR-BANDA.
+           PERFORM 6120-ESCRIBIR-DETALLE THRU 6120-EXIT.
+           PERFORM 6101-LEER-BANDA THRU 6101-EXIT.
+       6110-EXIT.
+           EXIT.
+
+       6120-ESCRIBIR-DETALLE.
+           PERFORM 5100-CONTROLAR-SALTO-PAGINA THRU 5100-EXIT.
+           MOVE WB-SOCIO      TO l-socio.
+           MOVE WB-NOMBRE     TO l-nombre.
+           MOVE WB-DNI        TO l-dni.
+           MOVE WB-SALDO      TO l-saldo.
+           MOVE WB-SALDO-PROY TO l-saldo-proy.
+           WRITE REPORTE-REC FROM lin-detalle-datos
+               AFTER ADVANCING 1 LINE.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+           ADD 1 TO ws-linea-cont.
+       6120-EXIT.
+           EXIT.
+
+       6200-IMPRIMIR-TOTAL-SUC.
+           PERFORM 5100-CONTROLAR-SALTO-PAGINA THRU 5100-EXIT.
+           MOVE acum TO l-acum-saldo.
+           WRITE REPORTE-REC FROM lin-total
+               AFTER ADVANCING 2 LINES.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+           ADD 2 TO ws-linea-cont.
+       6200-EXIT.
+           EXIT.
+
+       6300-CONCILIAR-CONTROL.
+           PERFORM 5100-CONTROLAR-SALTO-PAGINA THRU 5100-EXIT.
+           IF ws-control-disponible
+               COMPUTE ws-diferencia = acum - ws-total-control
+               IF ws-diferencia = ZERO
+                   MOVE "BALANCED" TO l-control-msj
+               ELSE
+                   PERFORM 6310-ARMAR-MSJ-DIFERENCIA THRU 6310-EXIT
+               END-IF
+           ELSE
+               MOVE "sin total de control informado" TO l-control-msj
+           END-IF.
+           WRITE REPORTE-REC FROM lin-control
+               AFTER ADVANCING 1 LINE.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+           ADD 1 TO ws-linea-cont.
+       6300-EXIT.
+           EXIT.
+
+       6310-ARMAR-MSJ-DIFERENCIA.
+           MOVE FUNCTION ABS(ws-diferencia) TO ws-dif-edit.
+           STRING "OUT OF BALANCE by $" DELIMITED BY SIZE
+                  ws-dif-edit            DELIMITED BY SIZE
+               INTO l-control-msj.
+       6310-EXIT.
+           EXIT.
+
+       6400-LIMPIAR-CHECKPOINT.
+           MOVE "N" TO ws-sw-eof-checkpt.
+           MOVE ing-suc TO CK-SUC.
+           MOVE ZERO TO CK-SOCIO.
+           START CHECKPOINT-FILE KEY IS >= CK-CLAVE
+               INVALID KEY SET ws-eof-checkpt TO TRUE
+           END-START.
+           IF NOT ws-eof-checkpt
+               PERFORM 6410-BORRAR-CHECKPOINT THRU 6410-EXIT
+                   UNTIL ws-eof-checkpt OR CK-SUC NOT = ing-suc
+           END-IF.
+       6400-EXIT.
+           EXIT.
+
+      * Solo se borra el checkpoint de un socio si ese checkpoint fue
+      * efectivamente releido y reprocesado en esta corrida (esta en
+      * ws-consumido, cargado unicamente por 3410-LEER-CHECKPOINT); un
+      * checkpoint que quedo pendiente porque esta corrida no fue una
+      * retomada de esa sucursal (por ejemplo una corrida de lote o de
+      * "todas las sucursales" sin retomar) queda intacto, para no
+      * perder la unica copia de una carga manual interrumpida.
+       6410-BORRAR-CHECKPOINT.
+           READ CHECKPOINT-FILE NEXT RECORD
+               AT END
+                   SET ws-eof-checkpt TO TRUE
+               NOT AT END
+                   IF CK-SUC = ing-suc
+                       PERFORM 6420-CHECKPT-CONSUMIDO THRU 6420-EXIT
+                       IF ws-checkpt-consumido
+                           DELETE CHECKPOINT-FILE RECORD
+                       END-IF
+                   ELSE
+                       SET ws-eof-checkpt TO TRUE
+                   END-IF
+           END-READ.
+       6410-EXIT.
+           EXIT.
+
+       6420-CHECKPT-CONSUMIDO.
+           MOVE "N" TO ws-sw-chk-consumido.
+           IF ws-cant-consumidos > ZERO
+               PERFORM 6421-COMPARAR-CONSUMIDO THRU 6421-EXIT
+                   VARYING ws-ix-consum FROM 1 BY 1
+                   UNTIL ws-ix-consum > ws-cant-consumidos
+                       OR ws-checkpt-consumido
+           END-IF.
+       6420-EXIT.
+           EXIT.
+
+       6421-COMPARAR-CONSUMIDO.
+           IF ws-consumido(ws-ix-consum) = CK-SOCIO
+               MOVE "S" TO ws-sw-chk-consumido
+           END-IF.
+       6421-EXIT.
+           EXIT.
+      ******************************************************************
+      * 7000 - total consolidado de todas las sucursales
+      ******************************************************************
+       7000-IMPRIMIR-TOTAL-GENERAL.
+           WRITE REPORTE-REC FROM lin-general-titulo
+               AFTER ADVANCING PAGE.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+           MOVE acum-general TO l-acum-general.
+           WRITE REPORTE-REC FROM lin-general-total
+               AFTER ADVANCING 2 LINES.
+           PERFORM 8100-VERIFICAR-REPORTE THRU 8100-EXIT.
+       7000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 8000 - registro de una entrada rechazada en log de excepciones
+      ******************************************************************
+      * Usa su propio campo de fecha/hora: ws-fecha-hoy es la fecha
+      * de "hoy" que usa 4100-CALCULAR-INTERES para toda la corrida
+      * y no debe cambiar si una excepcion se registra pasada la
+      * medianoche durante una corrida de todas las sucursales.
+       8000-REGISTRAR-EXCEPCION.
+           ACCEPT ws-exc-fecha FROM DATE YYYYMMDD.
+           ACCEPT ws-exc-hora FROM TIME.
+           MOVE ws-exc-fecha   TO EXC-FECHA.
+           MOVE ws-exc-hora    TO EXC-HORA.
+           MOVE ws-exc-campo   TO EXC-CAMPO.
+           MOVE ws-exc-valor   TO EXC-VALOR.
+           MOVE ws-exc-detalle TO EXC-DETALLE.
+           WRITE EXCEPCION-REC.
+           PERFORM 8400-VERIFICAR-EXCEPCION THRU 8400-EXIT.
+       8000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 8100/8200/8300/8400 - verificacion de estado de escritura de
+      * los archivos de salida (reporte, bandas, extracto, excepcion)
+      ******************************************************************
+       8100-VERIFICAR-REPORTE.
+           IF WS-FS-REPORTE NOT = "00"
+               DISPLAY "ERROR: fallo de escritura en el reporte "
+                       "- file status " WS-FS-REPORTE
+               STOP RUN
+           END-IF.
+       8100-EXIT.
+           EXIT.
+
+       8200-VERIFICAR-BANDAS.
+           IF WS-FS-BANDAS NOT = "00"
+               DISPLAY "ERROR: fallo de escritura en el archivo de "
+                       "bandas de mora - file status " WS-FS-BANDAS
+               STOP RUN
+           END-IF.
+       8200-EXIT.
+           EXIT.
+
+       8300-VERIFICAR-EXTRACTO.
+           IF WS-FS-EXTRACTO NOT = "00"
+               DISPLAY "ERROR: fallo de escritura en el extracto de "
+                       "cobranzas - file status " WS-FS-EXTRACTO
+               STOP RUN
+           END-IF.
+       8300-EXIT.
+           EXIT.
+
+       8400-VERIFICAR-EXCEPCION.
+           IF WS-FS-EXCEPCION NOT = "00"
+               DISPLAY "ERROR: fallo de escritura en el log de "
+                       "excepciones - file status " WS-FS-EXCEPCION
+               STOP RUN
+           END-IF.
+       8400-EXIT.
+           EXIT.
+      ******************************************************************
+      * 9999 - cierre general del programa
+      ******************************************************************
+       9999-FINALIZAR.
+           CLOSE SOCIOS-FILE.
+           CLOSE REPORTE-FILE.
+           CLOSE EXTRACTO-FILE.
+           CLOSE EXCEPCION-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE CONTROL-FILE.
+       9999-EXIT.
+           EXIT.
+       END PROGRAM BCOSOC01.
